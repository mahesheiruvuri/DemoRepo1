@@ -0,0 +1,99 @@
+//TESTFILE JOB (ACCTNO),'DAILY LEDGER BATCH',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//         NOTIFY=&SYSUID,REGION=0M
+//*----------------------------------------------------------------*
+//*  MEMBER   :  TESTFILE                                          *
+//*  PURPOSE  :  NIGHTLY SCHEDULING OF THE TESTFILE COMPUTATION    *
+//*              PROGRAM.  READS THE DAY'S TRANSACTION FILE,       *
+//*              PRODUCES THE DAILY LEDGER REPORT, REJECT LISTING, *
+//*              CHECKPOINT, AUDIT TRAIL, AND GL EXTRACT FILES,    *
+//*              AND RECONCILES THE RUN AGAINST THE EXTERNAL       *
+//*              CONTROL RECORD.                                  *
+//*  SCHEDULE :  NIGHTLY, AFTER THE TRANSACTION EXTRACT FEEDING    *
+//*              DL.PROD.TESTFILE.TRANSIN HAS COMPLETED.           *
+//*  RESTART  :  IF STEP010 ABENDS OR ENDS SHORT, OVERRIDE THE     *
+//*              CKPTIN DD BELOW TO POINT AT THE CHECKPOINT FILE   *
+//*              WRITTEN BY THE FAILED RUN (CKPTOUT OF THE PRIOR   *
+//*              ATTEMPT) AND RESUBMIT FROM STEP010 - THE PROGRAM  *
+//*              WILL SKIP FORWARD TO THE LAST CHECKPOINTED KEY.   *
+//*              FOR A NORMAL, NON-RESTART RUN, CKPTIN IS DUMMY.   *
+//*              RPTOUT/REJOUT/CKPTOUT/AUDITOUT/GLXTOUT ARE ALL    *
+//*              DISP=MOD SO THE PRE-ABEND RUN'S OUTPUT IS KEPT    *
+//*              AND EXTENDED RATHER THAN OVERLAID - NO OVERRIDE   *
+//*              IS NEEDED FOR THOSE DD STATEMENTS ON A RESTART.   *
+//*----------------------------------------------------------------*
+//*  MODIFICATION HISTORY                                          *
+//*  DATE      INIT  DESCRIPTION                                   *
+//*  --------  ----  ------------------------------------------    *
+//*  08/09/26  RJT   INITIAL VERSION - NIGHTLY SCHEDULING OF THE    *
+//*                  TESTFILE PROGRAM WITH ABEND/RC ALERTING.       *
+//*  08/09/26  RJT   ADDED STEP005 TO VALIDATE THE PARAMETER CARD   *
+//*                  BEFORE STEP010 RUNS WITH IT.                  *
+//*  08/09/26  RJT   CORRECTED THE RPTOUT/REJOUT/CKPTOUT/AUDITOUT   *
+//*                  LRECLS TO MATCH THEIR RECORD LAYOUTS, AND      *
+//*                  SWITCHED THEM TO DISP=(MOD,CATLG,CATLG) SO A   *
+//*                  CHECKPOINT RESTART CAN EXTEND THE PRE-ABEND    *
+//*                  OUTPUT INSTEAD OF LOSING IT.                   *
+//*  08/09/26  RJT   ADDED GLXTOUT FOR THE GL EXTRACT FEED.         *
+//*                  CORRECTED AUDITOUT'S LRECL TO 61 TO MATCH THE  *
+//*                  WIDENED AUD-VAR3 FIELD.  CHANGED STEP020'S     *
+//*                  COND TO EVEN SO IT ALSO FIRES ON A             *
+//*                  RECONCILIATION RETURN CODE, NOT JUST AN ABEND. *
+//*  08/09/26  RJT   CORRECTED AUDITOUT'S LRECL TO 64 - WIDENING     *
+//*                  AUD-PARAGRAPH-ID TO HOLD THE LONGEST            *
+//*                  PARAGRAPH-ID LITERAL GREW THE AUDIT RECORD.     *
+//*----------------------------------------------------------------*
+//*
+//*----------------------------------------------------------------*
+//* STEP005 VALIDATES THE PARMIN CARD (RUN MODE, VALIDATION        *
+//* RANGES, CHECKPOINT INTERVAL).  A BAD CARD SETS A RETURN CODE   *
+//* OF 16 AND STEP010 IS BYPASSED RATHER THAN RUN WITH A BAD       *
+//* PARAMETER.  PARMRPT CAN BE REVIEWED BY OPERATIONS WHEN A       *
+//* PARAMETER CHANGE IS MADE FOR THE NIGHT'S RUN.                  *
+//*----------------------------------------------------------------*
+//STEP005  EXEC PGM=PARMCHK
+//STEPLIB  DD DSN=DL.PROD.LOADLIB,DISP=SHR
+//PARMIN   DD DSN=DL.PROD.TESTFILE.PARMIN,DISP=SHR
+//PARMRPT  DD SYSOUT=*
+//*
+//STEP010  EXEC PGM=TESTFILE,COND=(0,NE,STEP005)
+//STEPLIB  DD DSN=DL.PROD.LOADLIB,DISP=SHR
+//TRANSIN  DD DSN=DL.PROD.TESTFILE.TRANSIN,DISP=SHR
+//RPTOUT   DD DSN=DL.PROD.TESTFILE.RPTOUT,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(15,15),RLSE),
+//         DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//REJOUT   DD DSN=DL.PROD.TESTFILE.REJOUT,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=66,BLKSIZE=0)
+//CKPTOUT  DD DSN=DL.PROD.TESTFILE.CKPTOUT,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=35,BLKSIZE=0)
+//CKPTIN   DD DUMMY
+//CTLIN    DD DSN=DL.PROD.TESTFILE.CTLIN,DISP=SHR
+//PARMIN   DD DSN=DL.PROD.TESTFILE.PARMIN,DISP=SHR
+//AUDITOUT DD DSN=DL.PROD.TESTFILE.AUDITOUT,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(10,10),RLSE),
+//         DCB=(RECFM=FB,LRECL=64,BLKSIZE=0)
+//GLXTOUT  DD DSN=DL.PROD.TESTFILE.GLXTOUT,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(10,10),RLSE),
+//         DCB=(RECFM=FB,LRECL=23,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//*----------------------------------------------------------------*
+//* STEP020 RUNS ONLY WHEN STEP010 ABENDS OR COMES BACK WITH A     *
+//* NON-ZERO RETURN CODE (RECONCILIATION DISCREPANCIES POST A      *
+//* RETURN CODE OF 16 - SEE PARAGRAPH 8000-RECONCILE).  IT PAGES   *
+//* THE OVERNIGHT SUPPORT ROTATION THROUGH THE STANDARD SHOP       *
+//* ALERTING UTILITY.                                              *
+//*----------------------------------------------------------------*
+//STEP020  EXEC PGM=DL100ALT,COND=((0,EQ,STEP010),EVEN)
+//STEPLIB  DD DSN=DL.PROD.LOADLIB,DISP=SHR
+//SYSIN    DD *
+JOBNAME=TESTFILE,STEPNAME=STEP010,SEVERITY=CRITICAL
+/*
+//SYSOUT   DD SYSOUT=*
