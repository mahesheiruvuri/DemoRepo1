@@ -1,17 +1,648 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. TESTFILE.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01 WS-VAR1   PIC S9(4) COMP.
-       01 WS-VAR2   PIC S9(4) COMP.
-       01 WS-VAR3   PIC S9(4) COMP.
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           INITIALIZE WS-VAR1, WS-VAR2.
-           MOVE 1234 TO WS-VAR1.
-           MOVE 12.34 TO WS-VAR2.
-           COMPUTE WS-VAR3 = WS-VAR1 + WS-VAR2.
-           DISPLAY 'RESULT IS : ',WS-VAR3.
-           STOP RUN.
-
-       
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. TESTFILE.
+000030 AUTHOR. D-L-DEV-SVCS.
+000040 INSTALLATION. DAILY-LEDGER-BATCH.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 08/09/26 RJT  CONVERTED FROM HARD-CODED TEST VALUES TO A REAL
+000110*               BATCH DRIVER THAT READS TRANSACTION AMOUNTS FROM
+000120*               A TRANSACTION INPUT FILE, ONE RECORD PER PAIR.
+000130* 08/09/26 RJT  REDEFINED WS-VAR1/2/3 WITH EXPLICIT DECIMAL
+000140*               PRECISION SO CENTS NO LONGER TRUNCATE SILENTLY.
+000150* 08/09/26 RJT  ADDED HEADERED REPORT FILE OUTPUT IN PLACE OF
+000160*               THE DISPLAY OF EACH COMPUTED RESULT.
+000170* 08/09/26 RJT  ADDED PRE-COMPUTE VALIDATION AND A REJECT FILE
+000180*               SO BAD DATA NO LONGER ABENDS THE RUN.
+000190* 08/09/26 RJT  ADDED END-OF-JOB RECONCILIATION AGAINST AN
+000200*               EXTERNAL CONTROL TOTAL RECORD.
+000210* 08/09/26 RJT  ADDED CHECKPOINT/RESTART SO A KILLED RUN CAN BE
+000220*               RESUMED WITHOUT REPROCESSING THE WHOLE FILE.
+000230* 08/09/26 RJT  ADDED A RUN-MODE SWITCH (FROM AN EXTERNAL
+000240*               PARAMETER FILE) SO ONE PROGRAM CAN SUM, DIFF,
+000250*               OR AVERAGE, INSTEAD OF THREE SEPARATE COPIES.
+000260* 08/09/26 RJT  ADDED AN AUDIT TRAIL FILE FOR COMPLIANCE REVIEW
+000270*              OF HOW EACH RESULT WAS DERIVED.
+000280* 08/09/26 RJT  EXTENDED THE PARAMETER FILE TO CARRY THE
+000290*               VALIDATION RANGES AND CHECKPOINT INTERVAL SO
+000300*               THRESHOLDS CAN BE CHANGED WITHOUT A RECOMPILE.
+000310* 08/09/26 RJT  SPLIT THE RECORD COUNT USED FOR RECONCILIATION
+000320*               (ALL RECORDS READ) FROM THE ONE USED FOR
+000330*               CHECKPOINTING (VALID RECORDS ONLY), SO A
+000340*               LEGITIMATE REJECT NO LONGER LOOKS LIKE A MISSING
+000350*               RECORD.  ALSO OPEN THE REPORT, REJECT, CHECKPOINT,
+000360*               AND AUDIT FILES EXTEND (INSTEAD OF OUTPUT) ON A
+000370*               CHECKPOINT RESTART SO THE PRE-ABEND OUTPUT IS KEPT
+000380*               ALONGSIDE THE RESTORED ACCUMULATORS.
+000390* 08/09/26 RJT  WIDENED WS-VAR3/AUD-VAR3 TO S9(5)V99 SO A SUM OF
+000400*               TWO MAXIMUM-RANGE AMOUNTS NO LONGER HIGH-ORDER
+000410*               TRUNCATES.  ADDED ROUNDED TO THE AVERAGE COMPUTE
+000420*               SO A THIRD-DECIMAL REMAINDER NO LONGER TRUNCATES
+000430*               INSTEAD OF ROUNDING.  ADDED A FIXED-WIDTH GL
+000440*               EXTRACT FILE, WRITTEN ALONGSIDE THE REPORT, SO
+000450*               COMPUTED TOTALS CAN BE POSTED TO THE GENERAL
+000460*               LEDGER WITHOUT RE-KEYING THEM OFF THE REPORT.
+000465* 08/09/26 RJT  WIDENED WS-LAST-PARAGRAPH-ID/AUD-PARAGRAPH-ID TO
+000466*               X(23) SO THE LONGEST PARAGRAPH-ID LITERAL NO
+000467*               LONGER TRUNCATES IN THE AUDIT RECORD.  WIDENED
+000468*               THE REPORT'S DETAIL-LINE SPACING SO THE AMOUNT
+000469*               AND RESULT COLUMNS LINE UP UNDER THEIR HEADINGS.
+000470*               RESEQUENCED THE WHOLE PROGRAM'S SOURCE LINE
+000471*               NUMBERS BACK TO A CLEAN ASCENDING SEQUENCE.
+000472*----------------------------------------------------------------
+000480 ENVIRONMENT DIVISION.
+000490 INPUT-OUTPUT SECTION.
+000500 FILE-CONTROL.
+000510     SELECT TRANSACTION-FILE ASSIGN TO TRANSIN
+000520         ORGANIZATION IS LINE SEQUENTIAL.
+000530     SELECT REPORT-FILE ASSIGN TO RPTOUT
+000540         ORGANIZATION IS LINE SEQUENTIAL.
+000550     SELECT REJECT-FILE ASSIGN TO REJOUT
+000560         ORGANIZATION IS LINE SEQUENTIAL.
+000570     SELECT CHECKPOINT-FILE ASSIGN TO CKPTOUT
+000580         ORGANIZATION IS LINE SEQUENTIAL.
+000590     SELECT CHECKPOINT-RESTART-FILE ASSIGN TO CKPTIN
+000600         ORGANIZATION IS LINE SEQUENTIAL
+000610         FILE STATUS IS WS-CKPT-RESTART-STATUS.
+000620     SELECT CONTROL-FILE ASSIGN TO CTLIN
+000630         ORGANIZATION IS LINE SEQUENTIAL.
+000640     SELECT PARAMETER-FILE ASSIGN TO PARMIN
+000650         ORGANIZATION IS LINE SEQUENTIAL
+000660         FILE STATUS IS WS-PARM-STATUS.
+000670     SELECT AUDIT-FILE ASSIGN TO AUDITOUT
+000680         ORGANIZATION IS LINE SEQUENTIAL.
+000690     SELECT GL-EXTRACT-FILE ASSIGN TO GLXTOUT
+000700         ORGANIZATION IS LINE SEQUENTIAL.
+000710 DATA DIVISION.
+000720 FILE SECTION.
+000730 FD  TRANSACTION-FILE
+000740     RECORDING MODE IS F.
+000750 01  TRANS-RECORD.
+000760     05  TRANS-KEY               PIC X(10).
+000770     05  TRANS-AMOUNT-1          PIC S9(4)V99.
+000780     05  TRANS-AMOUNT-2          PIC S9(4)V99.
+000790     05  FILLER                  PIC X(41).
+000800 FD  REPORT-FILE
+000810     RECORDING MODE IS F.
+000820 01  REPORT-RECORD               PIC X(132).
+000830 FD  REJECT-FILE
+000840     RECORDING MODE IS F.
+000850 01  REJECT-RECORD.
+000860     05  REJ-KEY                 PIC X(10).
+000870     05  REJ-AMOUNT-1            PIC S9(4)V99.
+000880     05  REJ-AMOUNT-2            PIC S9(4)V99.
+000890     05  REJ-REASON-CODE         PIC X(04).
+000900     05  REJ-REASON-TEXT         PIC X(40).
+000910 FD  CHECKPOINT-FILE
+000920     RECORDING MODE IS F.
+000930 01  CKPT-OUT-RECORD.
+000940     05  CKPT-OUT-LAST-KEY       PIC X(10).
+000950     05  CKPT-OUT-RECORD-COUNT   PIC 9(07).
+000960     05  CKPT-OUT-RECORDS-READ   PIC 9(07).
+000970     05  CKPT-OUT-VAR3-ACCUM     PIC S9(09)V99.
+000980 FD  CHECKPOINT-RESTART-FILE
+000990     RECORDING MODE IS F.
+001000 01  CKPT-IN-RECORD.
+001010     05  CKPT-IN-LAST-KEY        PIC X(10).
+001020     05  CKPT-IN-RECORD-COUNT    PIC 9(07).
+001030     05  CKPT-IN-RECORDS-READ    PIC 9(07).
+001040     05  CKPT-IN-VAR3-ACCUM      PIC S9(09)V99.
+001050 FD  CONTROL-FILE
+001060     RECORDING MODE IS F.
+001070 01  CONTROL-RECORD.
+001080     05  CTL-RECORD-COUNT        PIC 9(07).
+001090     05  CTL-HASH-TOTAL          PIC S9(09)V99.
+001100 FD  PARAMETER-FILE
+001110     RECORDING MODE IS F.
+001120 01  PARAMETER-RECORD.
+001130     05  PARM-MODE               PIC X(01).
+001140     05  PARM-LOW-RANGE          PIC 9(04)V99.
+001150     05  PARM-HIGH-RANGE         PIC 9(04)V99.
+001160     05  PARM-CHECKPOINT-INTERVAL
+001170                                 PIC 9(05).
+001180     05  FILLER                  PIC X(59).
+001190 FD  AUDIT-FILE
+001200     RECORDING MODE IS F.
+001210 01  AUDIT-RECORD.
+001220     05  AUD-RUN-ID              PIC X(08).
+001230     05  AUD-TIMESTAMP           PIC X(14).
+001240     05  AUD-VAR1                PIC S9(4)V99.
+001250     05  AUD-VAR2                PIC S9(4)V99.
+001260     05  AUD-VAR3                PIC S9(5)V99.
+001270     05  AUD-PARAGRAPH-ID        PIC X(23).
+001280 FD  GL-EXTRACT-FILE
+001290     RECORDING MODE IS F.
+001300 01  GL-EXTRACT-RECORD.
+001310     05  GL-ACCOUNT-CODE         PIC X(10).
+001320     05  GL-RUN-DATE             PIC 9(06).
+001330     05  GL-AMOUNT               PIC S9(05)V99.
+001340 WORKING-STORAGE SECTION.
+001350 01  WS-SWITCHES.
+001360     05  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+001370         88  WS-EOF                        VALUE 'Y'.
+001380         88  WS-NOT-EOF                    VALUE 'N'.
+001390     05  WS-VALID-SWITCH         PIC X(01) VALUE 'Y'.
+001400         88  WS-RECORD-VALID               VALUE 'Y'.
+001410         88  WS-RECORD-INVALID             VALUE 'N'.
+001420     05  WS-DISCREPANCY-SWITCH   PIC X(01) VALUE 'N'.
+001430         88  WS-DISCREPANCY                VALUE 'Y'.
+001440         88  WS-IN-BALANCE                 VALUE 'N'.
+001450     05  WS-RESTART-SWITCH       PIC X(01) VALUE 'N'.
+001460         88  WS-RESTART-RUN                VALUE 'Y'.
+001470     05  WS-CKPT-RESTART-EOF-SW  PIC X(01) VALUE 'N'.
+001480         88  WS-CKPT-RESTART-EOF           VALUE 'Y'.
+001490 01  WS-CKPT-RESTART-STATUS      PIC X(02) VALUE '00'.
+001500 01  WS-PARM-STATUS              PIC X(02) VALUE '00'.
+001510 01  WS-MODE                     PIC X(01) VALUE 'S'.
+001520     88  WS-MODE-SUM                       VALUE 'S'.
+001530     88  WS-MODE-DIFFERENCE                VALUE 'D'.
+001540     88  WS-MODE-AVERAGE                   VALUE 'A'.
+001550 01  WS-CHECKPOINT-CONTROLS.
+001560     05  WS-CHECKPOINT-INTERVAL  PIC 9(05) COMP-3 VALUE 1000.
+001570     05  WS-LAST-KEY             PIC X(10) VALUE SPACES.
+001580     05  WS-CKPT-QUOTIENT        PIC 9(07) COMP-3.
+001590     05  WS-CKPT-REMAINDER       PIC 9(05) COMP-3.
+001600 01  WS-AMOUNTS.
+001610     05  WS-VAR1                 PIC S9(4)V99 COMP-3.
+001620     05  WS-VAR2                 PIC S9(4)V99 COMP-3.
+001630     05  WS-VAR3                 PIC S9(5)V99 COMP-3.
+001640 01  WS-VALIDATION-LIMITS.
+001650     05  WS-LOW-RANGE            PIC S9(4)V99 VALUE 0.00.
+001660     05  WS-HIGH-RANGE           PIC S9(4)V99 VALUE 9999.99.
+001670 01  WS-REJECT-FIELDS.
+001680     05  WS-REJECT-REASON-CODE   PIC X(04).
+001690     05  WS-REJECT-REASON-TEXT   PIC X(40).
+001700*    WS-RECORD-COUNT COUNTS VALID, COMPUTED RECORDS ONLY.
+001710*    WS-RECORDS-READ COUNTS EVERY RECORD READ, VALID OR NOT, AND
+001720*    IS WHAT RECONCILES AGAINST THE CONTROL FILE'S RECORD COUNT.
+001730 01  WS-ACCUMULATORS.
+001740     05  WS-RECORD-COUNT         PIC 9(07)     COMP-3 VALUE ZERO.
+001750     05  WS-VAR3-TOTAL           PIC S9(09)V99 COMP-3 VALUE ZERO.
+001760     05  WS-REJECT-COUNT         PIC 9(07)     COMP-3 VALUE ZERO.
+001770     05  WS-RECORDS-READ         PIC 9(07)     COMP-3 VALUE ZERO.
+001780 01  WS-DATE-FIELDS.
+001790     05  WS-CURRENT-DATE.
+001800         10  WS-CURRENT-YY       PIC 9(02).
+001810         10  WS-CURRENT-MM       PIC 9(02).
+001820         10  WS-CURRENT-DD       PIC 9(02).
+001830     05  WS-CURRENT-TIME         PIC 9(08).
+001840 01  WS-AUDIT-FIELDS.
+001850     05  WS-RUN-ID               PIC X(08) VALUE 'TESTFILE'.
+001860     05  WS-TIMESTAMP.
+001870         10  WS-TS-DATE          PIC 9(06).
+001880         10  WS-TS-TIME          PIC 9(08).
+001890     05  WS-LAST-PARAGRAPH-ID    PIC X(23).
+001900 01  WS-REPORT-LINES.
+001910     05  WS-HEADING-LINE-1.
+001920         10  FILLER              PIC X(35) VALUE SPACES.
+001930         10  FILLER              PIC X(31)
+001940             VALUE 'DAILY TRANSACTION AMOUNT REPORT'.
+001950     05  WS-HEADING-LINE-2.
+001960         10  FILLER              PIC X(10) VALUE 'RUN DATE: '.
+001970         10  WS-HDG-MM           PIC 99.
+001980         10  FILLER              PIC X(01) VALUE '/'.
+001990         10  WS-HDG-DD           PIC 99.
+002000         10  FILLER              PIC X(01) VALUE '/'.
+002010         10  WS-HDG-YY           PIC 99.
+002020     05  WS-HEADING-LINE-3.
+002030         10  FILLER              PIC X(12) VALUE 'TRANS KEY'.
+002040         10  FILLER              PIC X(15) VALUE 'AMOUNT 1'.
+002050         10  FILLER              PIC X(15) VALUE 'AMOUNT 2'.
+002060         10  FILLER              PIC X(15) VALUE 'RESULT'.
+002070     05  WS-DETAIL-LINE.
+002080         10  WS-DTL-KEY          PIC X(12).
+002090         10  WS-DTL-VAR1         PIC ---,---9.99.
+002100         10  FILLER              PIC X(04) VALUE SPACES.
+002110         10  WS-DTL-VAR2         PIC ---,---9.99.
+002120         10  FILLER              PIC X(04) VALUE SPACES.
+002130         10  WS-DTL-VAR3         PIC ---,---9.99.
+002140     05  WS-TOTAL-LINE.
+002150         10  FILLER              PIC X(12) VALUE 'GRAND TOTAL:'.
+002160         10  FILLER              PIC X(18) VALUE SPACES.
+002170         10  WS-TOT-RECORD-COUNT PIC ZZZ,ZZ9  BLANK WHEN ZERO.
+002180         10  FILLER              PIC X(11) VALUE ' RECORDS  '.
+002190         10  WS-TOT-VAR3         PIC ---,---,--9.99.
+002200     05  WS-RECON-HEADING-LINE.
+002210         10  FILLER              PIC X(30)
+002220             VALUE 'CONTROL TOTAL RECONCILIATION'.
+002230     05  WS-RECON-DETAIL-LINE.
+002240         10  FILLER          PIC X(16) VALUE 'COMPUTED TOTALS'.
+002250         10  WS-RCN-COMP-COUNT PIC ZZZ,ZZ9  BLANK WHEN ZERO.
+002260         10  FILLER          PIC X(02) VALUE SPACES.
+002270         10  WS-RCN-COMP-TOTAL PIC ---,---,--9.99.
+002280     05  WS-RECON-CONTROL-LINE.
+002290         10  FILLER          PIC X(16) VALUE 'CONTROL TOTALS'.
+002300         10  WS-RCN-CTL-COUNT  PIC ZZZ,ZZ9  BLANK WHEN ZERO.
+002310         10  FILLER          PIC X(02) VALUE SPACES.
+002320         10  WS-RCN-CTL-TOTAL  PIC ---,---,--9.99.
+002330     05  WS-RECON-STATUS-LINE.
+002340         10  FILLER              PIC X(08) VALUE 'STATUS: '.
+002350         10  WS-RCN-STATUS       PIC X(20).
+002360 PROCEDURE DIVISION.
+002370 0000-MAINLINE.
+002380     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002390     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+002400         UNTIL WS-EOF.
+002410     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002420     STOP RUN.
+002430*----------------------------------------------------------------
+002440* 1000-INITIALIZE - OPEN FILES, WRITE REPORT HEADINGS, PRIME READ
+002450*----------------------------------------------------------------
+002460 1000-INITIALIZE.
+002470     OPEN INPUT TRANSACTION-FILE.
+002480     PERFORM 1500-READ-PARAMETERS THRU 1500-EXIT.
+002490     PERFORM 1300-CHECK-FOR-RESTART THRU 1300-EXIT.
+002500     PERFORM 1600-OPEN-OUTPUT-FILES THRU 1600-EXIT.
+002510     ACCEPT WS-CURRENT-DATE FROM DATE.
+002520     IF NOT WS-RESTART-RUN
+002530         PERFORM 1200-WRITE-HEADINGS THRU 1200-EXIT
+002540     END-IF.
+002550     PERFORM 1100-READ-TRANSACTION THRU 1100-EXIT.
+002560     IF WS-RESTART-RUN
+002570         PERFORM 1400-SKIP-TO-CHECKPOINT THRU 1400-EXIT
+002580     END-IF.
+002590     GO TO 1000-EXIT.
+002600 1000-EXIT.
+002610     EXIT.
+002620*----------------------------------------------------------------
+002630* 1100-READ-TRANSACTION - READ THE NEXT TRANSACTION RECORD
+002640*----------------------------------------------------------------
+002650 1100-READ-TRANSACTION.
+002660     READ TRANSACTION-FILE
+002670         AT END
+002680             SET WS-EOF TO TRUE
+002690     END-READ.
+002700     GO TO 1100-EXIT.
+002710 1100-EXIT.
+002720     EXIT.
+002730*----------------------------------------------------------------
+002740* 1200-WRITE-HEADINGS - WRITE THE RUN-DATE AND COLUMN HEADINGS
+002750*----------------------------------------------------------------
+002760 1200-WRITE-HEADINGS.
+002770     MOVE WS-CURRENT-MM TO WS-HDG-MM.
+002780     MOVE WS-CURRENT-DD TO WS-HDG-DD.
+002790     MOVE WS-CURRENT-YY TO WS-HDG-YY.
+002800     WRITE REPORT-RECORD FROM WS-HEADING-LINE-1.
+002810     WRITE REPORT-RECORD FROM WS-HEADING-LINE-2.
+002820     MOVE SPACES TO REPORT-RECORD.
+002830     WRITE REPORT-RECORD.
+002840     WRITE REPORT-RECORD FROM WS-HEADING-LINE-3.
+002850     GO TO 1200-EXIT.
+002860 1200-EXIT.
+002870     EXIT.
+002880*----------------------------------------------------------------
+002890* 1300-CHECK-FOR-RESTART - SEE IF A CHECKPOINT RESTART FILE WAS
+002900*               SUPPLIED AND, IF SO, RECOVER ITS LAST STATE
+002910*----------------------------------------------------------------
+002920 1300-CHECK-FOR-RESTART.
+002930     OPEN INPUT CHECKPOINT-RESTART-FILE.
+002940     IF WS-CKPT-RESTART-STATUS = '00'
+002950         PERFORM 1310-READ-CHECKPOINT-RESTART THRU 1310-EXIT
+002960         PERFORM 1310-READ-CHECKPOINT-RESTART THRU 1310-EXIT
+002970             UNTIL WS-CKPT-RESTART-EOF
+002980         CLOSE CHECKPOINT-RESTART-FILE
+002990         IF WS-RECORDS-READ > ZERO
+003000             SET WS-RESTART-RUN TO TRUE
+003010         END-IF
+003020     END-IF.
+003030     GO TO 1300-EXIT.
+003040 1300-EXIT.
+003050     EXIT.
+003060*----------------------------------------------------------------
+003070* 1310-READ-CHECKPOINT-RESTART - READ ONE CHECKPOINT RECORD AND
+003080*               REMEMBER IT AS THE MOST RECENT ONE SEEN
+003090*----------------------------------------------------------------
+003100 1310-READ-CHECKPOINT-RESTART.
+003110     READ CHECKPOINT-RESTART-FILE
+003120         AT END
+003130             SET WS-CKPT-RESTART-EOF TO TRUE
+003140         NOT AT END
+003150             MOVE CKPT-IN-LAST-KEY     TO WS-LAST-KEY
+003160             MOVE CKPT-IN-RECORD-COUNT TO WS-RECORD-COUNT
+003170             MOVE CKPT-IN-RECORDS-READ TO WS-RECORDS-READ
+003180             MOVE CKPT-IN-VAR3-ACCUM   TO WS-VAR3-TOTAL
+003190     END-READ.
+003200     GO TO 1310-EXIT.
+003210 1310-EXIT.
+003220     EXIT.
+003230*----------------------------------------------------------------
+003240* 1400-SKIP-TO-CHECKPOINT - FAST-FORWARD THE TRANSACTION FILE
+003250*               PAST THE LAST RECORD THE PRIOR RUN CHECKPOINTED
+003260*----------------------------------------------------------------
+003270 1400-SKIP-TO-CHECKPOINT.
+003280     PERFORM 1100-READ-TRANSACTION THRU 1100-EXIT
+003290         UNTIL WS-EOF OR TRANS-KEY = WS-LAST-KEY.
+003300     IF NOT WS-EOF
+003310         PERFORM 1100-READ-TRANSACTION THRU 1100-EXIT
+003320     END-IF.
+003330     GO TO 1400-EXIT.
+003340 1400-EXIT.
+003350     EXIT.
+003360*----------------------------------------------------------------
+003370* 1500-READ-PARAMETERS - READ THE RUN-MODE, VALIDATION RANGES,
+003380*               AND CHECKPOINT INTERVAL FROM THE PARAMETER FILE
+003390*               SO OPERATIONS CAN CHANGE A RUN AT WILL.
+003400*               ANY FIELD LEFT BLANK OR NON-NUMERIC ON THE CARD
+003410*               KEEPS ITS COMPILED-IN DEFAULT.
+003420 1500-READ-PARAMETERS.
+003430     OPEN INPUT PARAMETER-FILE.
+003440     IF WS-PARM-STATUS = '00'
+003450         READ PARAMETER-FILE
+003460             AT END
+003470                 CONTINUE
+003480             NOT AT END
+003490                 MOVE PARM-MODE TO WS-MODE
+003500                 IF PARM-LOW-RANGE IS NUMERIC
+003510                     AND PARM-HIGH-RANGE IS NUMERIC
+003520                     MOVE PARM-LOW-RANGE  TO WS-LOW-RANGE
+003530                     MOVE PARM-HIGH-RANGE TO WS-HIGH-RANGE
+003540                 END-IF
+003550                 IF PARM-CHECKPOINT-INTERVAL IS NUMERIC
+003560                     AND PARM-CHECKPOINT-INTERVAL > ZERO
+003570                     MOVE PARM-CHECKPOINT-INTERVAL
+003580                                       TO WS-CHECKPOINT-INTERVAL
+003590                 END-IF
+003600         END-READ
+003610         CLOSE PARAMETER-FILE
+003620     END-IF.
+003630     GO TO 1500-EXIT.
+003640 1500-EXIT.
+003650     EXIT.
+003660*----------------------------------------------------------------
+003670* 1600-OPEN-OUTPUT-FILES - OPEN THE REPORT, REJECT, CHECKPOINT,
+003680*               AUDIT, AND GL EXTRACT FILES.  ON A CHECKPOINT
+003690*               RESTART THEY ARE OPENED EXTEND SO THE DETAIL
+003700*               LINES, REJECTS, CHECKPOINTS, AUDIT ENTRIES, AND
+003710*               GL EXTRACT RECORDS WRITTEN BY THE ABORTED RUN ARE
+003720*               KEPT RATHER THAN OVERLAID BY AN EMPTY FILE - THE
+003730*               GRAND TOTAL AND RECONCILIATION COVER THE WHOLE
+003740*               DAY'S RUN, SO THE VISIBLE DETAIL MUST TOO.
+003750*----------------------------------------------------------------
+003760 1600-OPEN-OUTPUT-FILES.
+003770     IF WS-RESTART-RUN
+003780         OPEN EXTEND REPORT-FILE
+003790         OPEN EXTEND REJECT-FILE
+003800         OPEN EXTEND CHECKPOINT-FILE
+003810         OPEN EXTEND AUDIT-FILE
+003820         OPEN EXTEND GL-EXTRACT-FILE
+003830     ELSE
+003840         OPEN OUTPUT REPORT-FILE
+003850         OPEN OUTPUT REJECT-FILE
+003860         OPEN OUTPUT CHECKPOINT-FILE
+003870         OPEN OUTPUT AUDIT-FILE
+003880         OPEN OUTPUT GL-EXTRACT-FILE
+003890     END-IF.
+003900     GO TO 1600-EXIT.
+003910 1600-EXIT.
+003920     EXIT.
+003930*----------------------------------------------------------------
+003940* 2000-PROCESS-RECORD - VALIDATE, COMPUTE, AND REPORT ONE RECORD
+003950*----------------------------------------------------------------
+003960 2000-PROCESS-RECORD.
+003970     ADD 1 TO WS-RECORDS-READ.
+003980     MOVE TRANS-AMOUNT-1 TO WS-VAR1.
+003990     MOVE TRANS-AMOUNT-2 TO WS-VAR2.
+004000     PERFORM 3000-VALIDATE-RECORD THRU 3000-EXIT.
+004010     IF WS-RECORD-VALID
+004020         PERFORM 4000-COMPUTE-BY-MODE THRU 4000-EXIT
+004030         ADD 1 TO WS-RECORD-COUNT
+004040         ADD WS-VAR3 TO WS-VAR3-TOTAL
+004050         PERFORM 2100-WRITE-DETAIL-LINE THRU 2100-EXIT
+004060         PERFORM 2200-WRITE-GL-EXTRACT THRU 2200-EXIT
+004070         DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+004080             GIVING WS-CKPT-QUOTIENT
+004090             REMAINDER WS-CKPT-REMAINDER
+004100         IF WS-CKPT-REMAINDER = ZERO
+004110             PERFORM 5000-WRITE-CHECKPOINT THRU 5000-EXIT
+004120         END-IF
+004130     ELSE
+004140         PERFORM 3900-WRITE-REJECT THRU 3900-EXIT
+004150     END-IF.
+004160     PERFORM 1100-READ-TRANSACTION THRU 1100-EXIT.
+004170     GO TO 2000-EXIT.
+004180 2000-EXIT.
+004190     EXIT.
+004200*----------------------------------------------------------------
+004210* 2100-WRITE-DETAIL-LINE - FORMAT AND WRITE ONE DETAIL LINE
+004220*----------------------------------------------------------------
+004230 2100-WRITE-DETAIL-LINE.
+004240     MOVE TRANS-KEY TO WS-DTL-KEY.
+004250     MOVE WS-VAR1   TO WS-DTL-VAR1.
+004260     MOVE WS-VAR2   TO WS-DTL-VAR2.
+004270     MOVE WS-VAR3   TO WS-DTL-VAR3.
+004280     WRITE REPORT-RECORD FROM WS-DETAIL-LINE.
+004290     GO TO 2100-EXIT.
+004300 2100-EXIT.
+004310     EXIT.
+004320*----------------------------------------------------------------
+004330* 2200-WRITE-GL-EXTRACT - WRITE ONE GL EXTRACT RECORD SO THE
+004340*               COMPUTED TOTAL CAN BE POSTED TO THE GENERAL
+004350*               LEDGER WITHOUT RE-KEYING IT OFF THE REPORT
+004360*----------------------------------------------------------------
+004370 2200-WRITE-GL-EXTRACT.
+004380     MOVE TRANS-KEY       TO GL-ACCOUNT-CODE.
+004390     MOVE WS-CURRENT-DATE TO GL-RUN-DATE.
+004400     MOVE WS-VAR3         TO GL-AMOUNT.
+004410     WRITE GL-EXTRACT-RECORD.
+004420     GO TO 2200-EXIT.
+004430 2200-EXIT.
+004440     EXIT.
+004450*----------------------------------------------------------------
+004460* 3000-VALIDATE-RECORD - NUMERIC AND RANGE CHECKS BEFORE COMPUTE
+004470*----------------------------------------------------------------
+004480 3000-VALIDATE-RECORD.
+004490     SET WS-RECORD-VALID TO TRUE.
+004500     IF TRANS-AMOUNT-1 NOT NUMERIC
+004510         SET WS-RECORD-INVALID TO TRUE
+004520         MOVE '0001' TO WS-REJECT-REASON-CODE
+004530         MOVE 'AMOUNT 1 IS NOT NUMERIC' TO WS-REJECT-REASON-TEXT
+004540     ELSE
+004550     IF TRANS-AMOUNT-2 NOT NUMERIC
+004560         SET WS-RECORD-INVALID TO TRUE
+004570         MOVE '0002' TO WS-REJECT-REASON-CODE
+004580         MOVE 'AMOUNT 2 IS NOT NUMERIC' TO WS-REJECT-REASON-TEXT
+004590     ELSE
+004600     IF WS-VAR1 < WS-LOW-RANGE OR WS-VAR1 > WS-HIGH-RANGE
+004610         SET WS-RECORD-INVALID TO TRUE
+004620         MOVE '0003' TO WS-REJECT-REASON-CODE
+004630         MOVE 'AMOUNT 1 IS OUT OF RANGE' TO WS-REJECT-REASON-TEXT
+004640     ELSE
+004650     IF WS-VAR2 < WS-LOW-RANGE OR WS-VAR2 > WS-HIGH-RANGE
+004660         SET WS-RECORD-INVALID TO TRUE
+004670         MOVE '0004' TO WS-REJECT-REASON-CODE
+004680         MOVE 'AMOUNT 2 IS OUT OF RANGE' TO WS-REJECT-REASON-TEXT
+004690     END-IF
+004700     END-IF
+004710     END-IF
+004720     END-IF.
+004730     GO TO 3000-EXIT.
+004740 3000-EXIT.
+004750     EXIT.
+004760*----------------------------------------------------------------
+004770* 3900-WRITE-REJECT - WRITE A FAILED RECORD TO THE REJECT FILE
+004780*----------------------------------------------------------------
+004790 3900-WRITE-REJECT.
+004800     ADD 1 TO WS-REJECT-COUNT.
+004810     MOVE TRANS-KEY          TO REJ-KEY.
+004820     MOVE TRANS-AMOUNT-1     TO REJ-AMOUNT-1.
+004830     MOVE TRANS-AMOUNT-2     TO REJ-AMOUNT-2.
+004840     MOVE WS-REJECT-REASON-CODE TO REJ-REASON-CODE.
+004850     MOVE WS-REJECT-REASON-TEXT TO REJ-REASON-TEXT.
+004860     WRITE REJECT-RECORD.
+004870     GO TO 3900-EXIT.
+004880 3900-EXIT.
+004890     EXIT.
+004900*----------------------------------------------------------------
+004910* 4000-COMPUTE-BY-MODE - BRANCH TO THE CALCULATION FOR WS-MODE
+004920*----------------------------------------------------------------
+004930 4000-COMPUTE-BY-MODE.
+004940     EVALUATE TRUE
+004950         WHEN WS-MODE-SUM
+004960             PERFORM 4100-COMPUTE-SUM THRU 4100-EXIT
+004970         WHEN WS-MODE-DIFFERENCE
+004980             PERFORM 4200-COMPUTE-DIFFERENCE THRU 4200-EXIT
+004990         WHEN WS-MODE-AVERAGE
+005000             PERFORM 4300-COMPUTE-AVERAGE THRU 4300-EXIT
+005010         WHEN OTHER
+005020             PERFORM 4100-COMPUTE-SUM THRU 4100-EXIT
+005030     END-EVALUATE.
+005040     PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT.
+005050     GO TO 4000-EXIT.
+005060 4000-EXIT.
+005070     EXIT.
+005080*----------------------------------------------------------------
+005090* 4100-COMPUTE-SUM - MODE S, ADD THE TWO AMOUNTS
+005100*----------------------------------------------------------------
+005110 4100-COMPUTE-SUM.
+005120     COMPUTE WS-VAR3 = WS-VAR1 + WS-VAR2.
+005130     MOVE '4100-COMPUTE-SUM'   TO WS-LAST-PARAGRAPH-ID.
+005140     GO TO 4100-EXIT.
+005150 4100-EXIT.
+005160     EXIT.
+005170*----------------------------------------------------------------
+005180* 4200-COMPUTE-DIFFERENCE - MODE D, SUBTRACT AMOUNT 2 FROM 1
+005190*----------------------------------------------------------------
+005200 4200-COMPUTE-DIFFERENCE.
+005210     COMPUTE WS-VAR3 = WS-VAR1 - WS-VAR2.
+005220     MOVE '4200-COMPUTE-DIFFERENCE' TO WS-LAST-PARAGRAPH-ID.
+005230     GO TO 4200-EXIT.
+005240 4200-EXIT.
+005250     EXIT.
+005260*----------------------------------------------------------------
+005270* 4300-COMPUTE-AVERAGE - MODE A, AVERAGE THE TWO AMOUNTS
+005280*----------------------------------------------------------------
+005290 4300-COMPUTE-AVERAGE.
+005300     COMPUTE WS-VAR3 ROUNDED = (WS-VAR1 + WS-VAR2) / 2.
+005310     MOVE '4300-COMPUTE-AVERAGE' TO WS-LAST-PARAGRAPH-ID.
+005320     GO TO 4300-EXIT.
+005330 4300-EXIT.
+005340     EXIT.
+005350*----------------------------------------------------------------
+005360* 6000-WRITE-AUDIT-RECORD - LOG THE COMPUTATION TO THE AUDIT
+005370*               TRAIL FILE FOR LATER COMPLIANCE REVIEW
+005380*----------------------------------------------------------------
+005390 6000-WRITE-AUDIT-RECORD.
+005400     ACCEPT WS-CURRENT-TIME FROM TIME.
+005410     MOVE WS-CURRENT-DATE TO WS-TS-DATE.
+005420     MOVE WS-CURRENT-TIME TO WS-TS-TIME.
+005430     MOVE WS-RUN-ID            TO AUD-RUN-ID.
+005440     MOVE WS-TIMESTAMP         TO AUD-TIMESTAMP.
+005450     MOVE WS-VAR1              TO AUD-VAR1.
+005460     MOVE WS-VAR2              TO AUD-VAR2.
+005470     MOVE WS-VAR3              TO AUD-VAR3.
+005480     MOVE WS-LAST-PARAGRAPH-ID TO AUD-PARAGRAPH-ID.
+005490     WRITE AUDIT-RECORD.
+005500     GO TO 6000-EXIT.
+005510 6000-EXIT.
+005520     EXIT.
+005530*----------------------------------------------------------------
+005540* 5000-WRITE-CHECKPOINT - RECORD A CHECKPOINT EVERY N RECORDS
+005550*----------------------------------------------------------------
+005560 5000-WRITE-CHECKPOINT.
+005570     MOVE TRANS-KEY       TO CKPT-OUT-LAST-KEY.
+005580     MOVE WS-RECORD-COUNT TO CKPT-OUT-RECORD-COUNT.
+005590     MOVE WS-RECORDS-READ TO CKPT-OUT-RECORDS-READ.
+005600     MOVE WS-VAR3-TOTAL   TO CKPT-OUT-VAR3-ACCUM.
+005610     WRITE CKPT-OUT-RECORD.
+005620     GO TO 5000-EXIT.
+005630 5000-EXIT.
+005640     EXIT.
+005650*----------------------------------------------------------------
+005660* 9000-TERMINATE - WRITE THE GRAND-TOTAL TRAILER AND CLOSE FILES
+005670*----------------------------------------------------------------
+005680 9000-TERMINATE.
+005690     PERFORM 9100-WRITE-TRAILER THRU 9100-EXIT.
+005700     PERFORM 8000-RECONCILE THRU 8000-EXIT.
+005710     CLOSE TRANSACTION-FILE.
+005720     CLOSE REPORT-FILE.
+005730     CLOSE REJECT-FILE.
+005740     CLOSE CHECKPOINT-FILE.
+005750     CLOSE AUDIT-FILE.
+005760     CLOSE GL-EXTRACT-FILE.
+005770     GO TO 9000-EXIT.
+005780 9000-EXIT.
+005790     EXIT.
+005800*----------------------------------------------------------------
+005810* 9100-WRITE-TRAILER - WRITE THE GRAND-TOTAL TRAILER LINE
+005820*----------------------------------------------------------------
+005830 9100-WRITE-TRAILER.
+005840     MOVE SPACES TO REPORT-RECORD.
+005850     WRITE REPORT-RECORD.
+005860     MOVE WS-RECORD-COUNT TO WS-TOT-RECORD-COUNT.
+005870     MOVE WS-VAR3-TOTAL   TO WS-TOT-VAR3.
+005880     WRITE REPORT-RECORD FROM WS-TOTAL-LINE.
+005890     GO TO 9100-EXIT.
+005900 9100-EXIT.
+005910     EXIT.
+005920*----------------------------------------------------------------
+005930* 8000-RECONCILE - COMPARE RUN TOTALS TO THE EXTERNAL CONTROL
+005940*               RECORD AND FLAG ANY DISCREPANCY.  THE RECORD
+005950*               COUNT IS RECONCILED AGAINST WS-RECORDS-READ (ALL
+005960*               RECORDS READ) RATHER THAN WS-RECORD-COUNT (VALID
+005970*               RECORDS ONLY) SO A LEGITIMATE REJECT DOES NOT
+005980*               LOOK LIKE A MISSING RECORD.
+005990*----------------------------------------------------------------
+006000 8000-RECONCILE.
+006010     OPEN INPUT CONTROL-FILE.
+006020     READ CONTROL-FILE
+006030         AT END
+006040             MOVE ZERO TO CTL-RECORD-COUNT
+006050             MOVE ZERO TO CTL-HASH-TOTAL
+006060     END-READ.
+006070     CLOSE CONTROL-FILE.
+006080     IF WS-RECORDS-READ NOT = CTL-RECORD-COUNT
+006090         OR WS-VAR3-TOTAL NOT = CTL-HASH-TOTAL
+006100         SET WS-DISCREPANCY TO TRUE
+006110         MOVE 16 TO RETURN-CODE
+006120     ELSE
+006130         SET WS-IN-BALANCE TO TRUE
+006140     END-IF.
+006150     PERFORM 8100-WRITE-RECONCILE-LINES THRU 8100-EXIT.
+006160     GO TO 8000-EXIT.
+006170 8000-EXIT.
+006180     EXIT.
+006190*----------------------------------------------------------------
+006200* 8100-WRITE-RECONCILE-LINES - WRITE THE RECONCILIATION SECTION
+006210*               OF THE REPORT
+006220*----------------------------------------------------------------
+006230 8100-WRITE-RECONCILE-LINES.
+006240     MOVE SPACES TO REPORT-RECORD.
+006250     WRITE REPORT-RECORD.
+006260     WRITE REPORT-RECORD FROM WS-RECON-HEADING-LINE.
+006270     MOVE WS-RECORDS-READ TO WS-RCN-COMP-COUNT.
+006280     MOVE WS-VAR3-TOTAL   TO WS-RCN-COMP-TOTAL.
+006290     WRITE REPORT-RECORD FROM WS-RECON-DETAIL-LINE.
+006300     MOVE CTL-RECORD-COUNT TO WS-RCN-CTL-COUNT.
+006310     MOVE CTL-HASH-TOTAL   TO WS-RCN-CTL-TOTAL.
+006320     WRITE REPORT-RECORD FROM WS-RECON-CONTROL-LINE.
+006330     IF WS-DISCREPANCY
+006340         MOVE 'OUT OF BALANCE'     TO WS-RCN-STATUS
+006350     ELSE
+006360         MOVE 'IN BALANCE'         TO WS-RCN-STATUS
+006370     END-IF.
+006380     WRITE REPORT-RECORD FROM WS-RECON-STATUS-LINE.
+006390     GO TO 8100-EXIT.
+006400 8100-EXIT.
+006410     EXIT.
