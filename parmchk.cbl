@@ -0,0 +1,181 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PARMCHK.
+000300 AUTHOR. D-L-DEV-SVCS.
+000400 INSTALLATION. DAILY-LEDGER-BATCH.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/26 RJT  INITIAL VERSION.  VALIDATES THE PARAMETER CARD
+001100*               USED TO DRIVE TESTFILE (RUN MODE, VALIDATION
+001200*               RANGES, CHECKPOINT INTERVAL) BEFORE THE NIGHTLY
+001300*               STEP IS ALLOWED TO RUN, SO A BAD PARAMETER CARD
+001400*               STOPS THE JOB INSTEAD OF CORRUPTING THE RUN.
+001410* 08/09/26 RJT  ALSO FLAG A CHECKPOINT INTERVAL OF ZERO (OR
+001420*               NEGATIVE) AS INVALID, NOT JUST NON-NUMERIC -
+001430*               TESTFILE ONLY HONORS AN INTERVAL THAT IS BOTH
+001440*               NUMERIC AND GREATER THAN ZERO, SO PARMCHK MUST
+001450*               REJECT THE SAME CARDS TESTFILE WOULD IGNORE.
+001460* 08/09/26 RJT  WIDENED WS-RPT-RESULT FROM X(40) TO X(46) - THREE
+001470*               OF THE SIX RESULT MESSAGES RAN LONGER THAN 40
+001480*               BYTES AND WERE BEING SILENTLY CLIPPED ON PARMRPT.
+001500*----------------------------------------------------------------
+001600 ENVIRONMENT DIVISION.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT PARAMETER-FILE ASSIGN TO PARMIN
+002000         ORGANIZATION IS LINE SEQUENTIAL
+002100         FILE STATUS IS WS-PARM-STATUS.
+002200     SELECT PARAMETER-REPORT ASSIGN TO PARMRPT
+002300         ORGANIZATION IS LINE SEQUENTIAL.
+002400 DATA DIVISION.
+002500 FILE SECTION.
+002600 FD  PARAMETER-FILE
+002700     RECORDING MODE IS F.
+002800 01  PARAMETER-RECORD.
+002900     05  PARM-MODE               PIC X(01).
+003000     05  PARM-LOW-RANGE          PIC 9(04)V99.
+003100     05  PARM-HIGH-RANGE         PIC 9(04)V99.
+003200     05  PARM-CHECKPOINT-INTERVAL
+003300                                 PIC 9(05).
+003400     05  FILLER                  PIC X(59).
+003500 FD  PARAMETER-REPORT
+003600     RECORDING MODE IS F.
+003700 01  REPORT-RECORD               PIC X(80).
+003800 WORKING-STORAGE SECTION.
+003900 01  WS-PARM-STATUS               PIC X(02) VALUE '00'.
+004000 01  WS-SWITCHES.
+004100     05  WS-VALID-SWITCH          PIC X(01) VALUE 'Y'.
+004200         88  WS-PARM-VALID                  VALUE 'Y'.
+004300         88  WS-PARM-INVALID                VALUE 'N'.
+004400 01  WS-REPORT-LINES.
+004500     05  WS-HEADING-LINE.
+004600         10  FILLER               PIC X(30)
+004700                          VALUE 'TESTFILE PARAMETER VALIDATION'.
+004800     05  WS-DETAIL-LINE.
+004900         10  FILLER          PIC X(14) VALUE 'RUN MODE     :'.
+005000         10  WS-RPT-MODE     PIC X(01).
+005100     05  WS-RANGE-LINE.
+005200         10  FILLER          PIC X(14) VALUE 'RANGE LOW/HI :'.
+005300         10  WS-RPT-LOW      PIC ZZZ9.99.
+005400         10  FILLER          PIC X(01) VALUE '/'.
+005500         10  WS-RPT-HIGH     PIC ZZZ9.99.
+005600     05  WS-INTERVAL-LINE.
+005700         10  FILLER          PIC X(14) VALUE 'CKPT INTERVAL:'.
+005800         10  WS-RPT-INTERVAL PIC ZZZZ9.
+005900     05  WS-RESULT-LINE.
+006000         10  FILLER          PIC X(14) VALUE 'RESULT       :'.
+006100         10  WS-RPT-RESULT   PIC X(46).
+006200 PROCEDURE DIVISION.
+006300*----------------------------------------------------------------
+006400* 0000-MAINLINE - VALIDATE THE PARAMETER CARD AND REPORT THE
+006500*               RESULT.  SETS A NON-ZERO RETURN CODE WHEN THE
+006600*               CARD IS INVALID SO THE CALLING JOB STEP CAN
+006700*               BYPASS THE MAIN PROCESSING STEP.
+006800*----------------------------------------------------------------
+006900 0000-MAINLINE.
+007000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007100     PERFORM 2000-VALIDATE-PARAMETERS THRU 2000-EXIT.
+007200     PERFORM 3000-WRITE-REPORT THRU 3000-EXIT.
+007300     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+007400     STOP RUN.
+007500*----------------------------------------------------------------
+007600* 1000-INITIALIZE - OPEN THE PARAMETER FILE AND THE REPORT FILE
+007700*----------------------------------------------------------------
+007800 1000-INITIALIZE.
+007900     OPEN INPUT PARAMETER-FILE.
+008000     OPEN OUTPUT PARAMETER-REPORT.
+008100     GO TO 1000-EXIT.
+008200 1000-EXIT.
+008300     EXIT.
+008400*----------------------------------------------------------------
+008500* 2000-VALIDATE-PARAMETERS - READ THE CARD AND CHECK EACH FIELD
+008600*----------------------------------------------------------------
+008700 2000-VALIDATE-PARAMETERS.
+008800     IF WS-PARM-STATUS NOT = '00'
+008900         MOVE 'S'                  TO WS-RPT-MODE
+009000         MOVE ZERO                 TO WS-RPT-LOW
+009100         MOVE ZERO                 TO WS-RPT-HIGH
+009200         MOVE ZERO                 TO WS-RPT-INTERVAL
+009300         MOVE 'NO PARAMETER CARD SUPPLIED - DEFAULTS APPLY'
+009400                                   TO WS-RPT-RESULT
+009500         SET WS-PARM-VALID         TO TRUE
+009600         GO TO 2000-EXIT
+009700     END-IF.
+009800     READ PARAMETER-FILE
+009900         AT END
+010000             MOVE 'S'              TO WS-RPT-MODE
+010100             MOVE ZERO             TO WS-RPT-LOW
+010200             MOVE ZERO             TO WS-RPT-HIGH
+010300             MOVE ZERO             TO WS-RPT-INTERVAL
+010400             MOVE 'PARAMETER FILE EMPTY - DEFAULTS APPLY'
+010500                                   TO WS-RPT-RESULT
+010600             SET WS-PARM-VALID     TO TRUE
+010700             GO TO 2000-EXIT
+010800     END-READ.
+010900     MOVE PARM-MODE                TO WS-RPT-MODE.
+011000     MOVE PARM-LOW-RANGE           TO WS-RPT-LOW.
+011100     MOVE PARM-HIGH-RANGE          TO WS-RPT-HIGH.
+011200     MOVE PARM-CHECKPOINT-INTERVAL TO WS-RPT-INTERVAL.
+011300     SET WS-PARM-VALID             TO TRUE.
+011400     IF PARM-MODE NOT = 'S' AND NOT = 'D' AND NOT = 'A'
+011500         AND PARM-MODE NOT = SPACES
+011600         SET WS-PARM-INVALID       TO TRUE
+011700         MOVE 'INVALID RUN MODE - MUST BE S, D, A OR BLANK'
+011800                                   TO WS-RPT-RESULT
+011900         GO TO 2000-EXIT
+012000     END-IF.
+012100     IF PARM-LOW-RANGE IS NUMERIC AND PARM-HIGH-RANGE IS NUMERIC
+012200         IF PARM-LOW-RANGE > PARM-HIGH-RANGE
+012300             SET WS-PARM-INVALID   TO TRUE
+012400             MOVE 'LOW RANGE EXCEEDS HIGH RANGE'
+012500                                   TO WS-RPT-RESULT
+012600             GO TO 2000-EXIT
+012700         END-IF
+012800     END-IF.
+012900     IF PARM-CHECKPOINT-INTERVAL IS NOT NUMERIC
+013000         SET WS-PARM-INVALID       TO TRUE
+013100         MOVE 'CHECKPOINT INTERVAL IS NOT NUMERIC'
+013200                                   TO WS-RPT-RESULT
+013300         GO TO 2000-EXIT
+013400     END-IF.
+013410     IF PARM-CHECKPOINT-INTERVAL NOT > ZERO
+013420         SET WS-PARM-INVALID       TO TRUE
+013430         MOVE 'CHECKPOINT INTERVAL MUST BE GREATER THAN ZERO'
+013440                                   TO WS-RPT-RESULT
+013450         GO TO 2000-EXIT
+013460     END-IF.
+013500     MOVE 'PARAMETER CARD OK'       TO WS-RPT-RESULT.
+013600     GO TO 2000-EXIT.
+013700 2000-EXIT.
+013800     EXIT.
+013900*----------------------------------------------------------------
+014000* 3000-WRITE-REPORT - WRITE THE VALIDATION REPORT
+014100*----------------------------------------------------------------
+014200 3000-WRITE-REPORT.
+014300     MOVE SPACES TO REPORT-RECORD.
+014400     WRITE REPORT-RECORD FROM WS-HEADING-LINE.
+014500     MOVE SPACES TO REPORT-RECORD.
+014600     WRITE REPORT-RECORD.
+014700     WRITE REPORT-RECORD FROM WS-DETAIL-LINE.
+014800     WRITE REPORT-RECORD FROM WS-RANGE-LINE.
+014900     WRITE REPORT-RECORD FROM WS-INTERVAL-LINE.
+015000     WRITE REPORT-RECORD FROM WS-RESULT-LINE.
+015100     GO TO 3000-EXIT.
+015200 3000-EXIT.
+015300     EXIT.
+015400*----------------------------------------------------------------
+015500* 9000-TERMINATE - CLOSE THE FILES AND SET THE RETURN CODE
+015600*----------------------------------------------------------------
+015700 9000-TERMINATE.
+015800     IF WS-PARM-STATUS = '00'
+015900         CLOSE PARAMETER-FILE
+016000     END-IF.
+016100     CLOSE PARAMETER-REPORT.
+016200     IF WS-PARM-INVALID
+016300         MOVE 16 TO RETURN-CODE
+016400     END-IF.
+016500     GO TO 9000-EXIT.
+016600 9000-EXIT.
+016700     EXIT.
